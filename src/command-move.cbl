@@ -0,0 +1,84 @@
+       identification division.
+       program-id. cobmud-command-move.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+           copy "room-select.cpy".
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+           copy "room-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+       01 room-file-status               pic X(02).
+
+       01 exit-idx                      binary-long.
+       01 destination-room              pic 9(05) value 0.
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+           move 0 to destination-room
+
+           open i-o player-file
+           open input room-file
+
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   move "huh? you don't seem to exist." to reply-message
+               not invalid key
+                   perform find-exit-para
+           end-read
+
+           close player-file
+           close room-file
+           exit program
+           .
+
+       find-exit-para.
+           move player-room to room-number
+           read room-file
+               invalid key
+                   move "you are nowhere. the room is missing."
+                     to reply-message
+               not invalid key
+                   perform search-exit-para
+           end-read
+           .
+
+       search-exit-para.
+           perform varying exit-idx from 1 by 1
+                     until exit-idx > 4
+               if room-exit-direction(exit-idx) = verb of request
+                  and room-exit-room(exit-idx) not = 0
+                   move room-exit-room(exit-idx) to destination-room
+               end-if
+           end-perform
+
+           if destination-room = 0
+               move "you can't go that way." to reply-message
+           else
+               perform apply-move-para
+           end-if
+           .
+
+       apply-move-para.
+           move destination-room to player-room
+           rewrite player-record
+           string "you head " delimited by size
+                  function trim(verb of request) delimited by size
+                  "." delimited by size
+                  into reply-message
+           end-string
+           .
