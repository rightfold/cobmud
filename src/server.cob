@@ -1,60 +1,194 @@
        identification division.
        program-id. cobmud-server.
 
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+           copy "audit-select.cpy".
+           copy "restart-select.cpy".
+           copy "config-select.cpy".
+           copy "error-log-select.cpy".
+
        data division.
+       file section.
+           copy "player-fd.cpy".
+           copy "audit-fd.cpy".
+           copy "restart-fd.cpy".
+           copy "config-fd.cpy".
+           copy "error-log-fd.cpy".
+
        working-storage section.
-       01 ZMQ_REP                       binary-int value 4.
+       01 ZMQ_REP                       binary-long value 4.
+       01 ZMQ_PUB                       binary-long value 1.
 
-       01 bind-address                  pic X(256).
+           copy "config-paths.cpy".
+
+       01 startup-config-path           pic X(100).
+       01 config-file-status            pic X(02).
+       01 config-keyword                pic X(20).
+       01 config-value                  pic X(100).
 
        01 zmq-ctx                       pointer.
        01 zmq-socket                    pointer.
+           copy "zmq-pub.cpy".
 
-       01 zmq-recv-flags                binary-int value 0.
-       01 zmq-send-flags                binary-int value 0.
+       01 zmq-recv-flags                binary-long value 0.
+       01 zmq-send-flags                binary-long value 0.
 
-       01 zmq-errno                     binary-int.
+       01 zmq-errno                     binary-long.
        01 zmq-strerror                  pointer.
-       01 zmq-ok                        binary-int.
+       01 zmq-ok                        binary-long.
+
+       01 error-log-file-status         pic X(02).
+       01 error-source-paragraph        pic X(30).
+       01 error-text-view               pic X(100) based.
+       01 error-text-length             binary-long.
+
+       copy "request.cpy".
+
+       copy "reply.cpy".
+
+       01 player-file-status            pic X(02).
 
-       01 request.
-           02 player-id                 pic X(15).
-           02 command                   pic X(50).
+       01 player-authorized             pic X(01) value "N".
+           88 player-is-authorized      value "Y".
+
+       01 audit-file-status             pic X(02).
+
+       01 restart-file-status           pic X(02).
+
+       01 checkpoint-counter            binary-long value 0.
+       01 checkpoint-interval           binary-long value 10.
 
        procedure division.
        main-para.
            perform configure-para
+           perform open-error-log-para
            perform listen-para
+           perform open-audit-para
+           perform restart-para
 
            perform forever
                perform recv-para
+               perform log-para
                perform interpret-para
                perform send-para
+               perform maybe-checkpoint-para
            end-perform
 
            stop run
            .
 
        configure-para.
-           accept bind-address from argument-value
+           move spaces to startup-config-path
+           accept startup-config-path from argument-value
+           perform set-default-paths-para
+           if startup-config-path not = spaces
+               perform load-config-para
+           end-if
+
            string bind-address delimited by space
                   x'00'        delimited by size
                   into bind-address
+
+           string pub-bind-address delimited by space
+                  x'00'            delimited by size
+                  into pub-bind-address
+           .
+
+       set-default-paths-para.
+           move "tcp://*:5555" to bind-address
+           move "tcp://*:5556" to pub-bind-address
+           move "PLAYERFL"     to player-file-path
+           move "ROOMFL"       to room-file-path
+           move "ITEMFL"       to item-file-path
+           move "AUDITLOG"     to audit-file-path
+           move "RESTARTF"     to restart-file-path
+           move "ERRORLOG"     to error-log-file-path
+           .
+
+       load-config-para.
+           open input config-file
+           if config-file-status = "00"
+               perform read-config-para until config-file-status = "10"
+               close config-file
+           end-if
+           .
+
+       read-config-para.
+           read config-file
+               at end move "10" to config-file-status
+               not at end perform apply-config-line-para
+           end-read
+           .
+
+       apply-config-line-para.
+           move spaces to config-keyword
+           move spaces to config-value
+           unstring config-line delimited by "="
+               into config-keyword config-value
+           end-unstring
+           evaluate config-keyword
+               when "BIND-ADDRESS"
+                   move config-value to bind-address
+               when "PUB-BIND-ADDRESS"
+                   move config-value to pub-bind-address
+               when "PLAYER-FILE"
+                   move config-value to player-file-path
+               when "ROOM-FILE"
+                   move config-value to room-file-path
+               when "ITEM-FILE"
+                   move config-value to item-file-path
+               when "AUDIT-FILE"
+                   move config-value to audit-file-path
+               when "RESTART-FILE"
+                   move config-value to restart-file-path
+               when "ERROR-LOG-FILE"
+                   move config-value to error-log-file-path
+               when other
+                   continue
+           end-evaluate
            .
 
        listen-para.
            call "zmq_ctx_new" giving zmq-ctx
-           if zmq-ctx = null then perform zmq-error-para end-if
+           if zmq-ctx = null
+               move "listen-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
 
            call "zmq_socket" using value zmq-ctx
                                    value ZMQ_REP
                              giving zmq-socket
-           if zmq-socket = null then perform zmq-error-para end-if
+           if zmq-socket = null
+               move "listen-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
 
            call "zmq_bind" using value zmq-socket
                                  reference bind-address
                            giving zmq-ok
-           if zmq-ok = -1 then perform zmq-error-para end-if
+           if zmq-ok = -1
+               move "listen-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
+
+           call "zmq_socket" using value zmq-ctx
+                                   value ZMQ_PUB
+                             giving zmq-pub-socket
+           if zmq-pub-socket = null
+               move "listen-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
+
+           call "zmq_bind" using value zmq-pub-socket
+                                 reference pub-bind-address
+                           giving zmq-ok
+           if zmq-ok = -1
+               move "listen-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
            .
 
         recv-para.
@@ -64,29 +198,226 @@
                                  value function length(request)
                                  value zmq-recv-flags
                            giving zmq-ok
-           if zmq-ok = -1 then perform zmq-error-para end-if
+           if zmq-ok = -1
+               move "recv-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
+           .
+
+       open-audit-para.
+           open extend audit-file
+           if audit-file-status = "35"
+               open output audit-file
+           end-if
+           .
+
+       open-error-log-para.
+           open extend error-log-file
+           if error-log-file-status = "35"
+               open output error-log-file
+           end-if
+           .
+
+       restart-para.
+           open input restart-file
+           if restart-file-status not = "35"
+               perform reload-sessions-para
+                   until restart-file-status = "10"
+               close restart-file
+           end-if
+           .
+
+       reload-sessions-para.
+           read restart-file next record
+               at end
+                   move "10" to restart-file-status
+               not at end
+                   perform apply-restart-record-para
+           end-read
+           .
+
+       apply-restart-record-para.
+           open i-o player-file
+           move restart-player-id to player-id of player-record
+           read player-file
+               invalid key
+                   perform recover-missing-player-para
+               not invalid key
+                   continue
+           end-read
+           close player-file
+           .
+
+       recover-missing-player-para.
+           move restart-player-id to player-id of player-record
+           move restart-room to player-room
+           move spaces to player-password
+           move spaces to player-session-token
+           set player-logged-out to true
+           write player-record
+           .
+
+       maybe-checkpoint-para.
+           add 1 to checkpoint-counter
+           if checkpoint-counter >= checkpoint-interval
+               perform checkpoint-para
+               move 0 to checkpoint-counter
+           end-if
+           .
+
+       checkpoint-para.
+           open output restart-file
+           open input player-file
+           move low-values to player-id of player-record
+           start player-file
+               key is not less than player-id of player-record
+               invalid key
+                   move "10" to player-file-status
+               not invalid key
+                   move "00" to player-file-status
+           end-start
+           perform checkpoint-scan-para until player-file-status = "10"
+           close player-file
+           close restart-file
+           .
+
+       checkpoint-scan-para.
+           read player-file next record
+               at end
+                   move "10" to player-file-status
+               not at end
+                   if player-logged-in
+                       move player-id of player-record
+                         to restart-player-id
+                       move player-room to restart-room
+                       write restart-record
+                   end-if
+           end-read
+           .
+
+       log-para.
+           move function current-date to audit-timestamp
+           move player-id of request to audit-player-id
+           move verb of request to audit-verb
+           move arguments of request to audit-arguments
+           move chat-text of request to audit-message
+           write audit-record
            .
 
        interpret-para.
-           evaluate command
+           move spaces to reply-message
+
+           if verb of request = "login"
+               call "cobmud-command-login"
+                   using reference request
+                         reference reply-message
+           else
+               perform verify-login-para
+               if player-is-authorized
+                   perform dispatch-para
+               else
+                   move "you must login first." to reply-message
+               end-if
+           end-if
+           .
+
+       verify-login-para.
+           move "N" to player-authorized
+           open input player-file
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   continue
+               not invalid key
+                   if player-logged-in
+                       and session-token of request not = spaces
+                       and session-token of request
+                           = player-session-token
+                       move "Y" to player-authorized
+                   end-if
+           end-read
+           close player-file
+           .
+
+       dispatch-para.
+           evaluate verb of request
                when "look"
-                   call "cobmud-command-look" using reference player-id
+                   call "cobmud-command-look"
+                       using reference request
+                             reference reply-message
+               when "who"
+                   call "cobmud-command-who"
+                       using reference request
+                             reference reply-message
+               when "north"
+               when "south"
+               when "east"
+               when "west"
+                   call "cobmud-command-move"
+                       using reference request
+                             reference reply-message
+               when "say"
+                   call "cobmud-command-say"
+                       using reference request
+                             reference reply-message
+               when "tell"
+                   call "cobmud-command-tell"
+                       using reference request
+                             reference reply-message
+               when "get"
+                   call "cobmud-command-get"
+                       using reference request
+                             reference reply-message
+               when "drop"
+                   call "cobmud-command-drop"
+                       using reference request
+                             reference reply-message
+               when "logout"
+                   call "cobmud-command-logout"
+                       using reference request
+                             reference reply-message
+               when other
+                   move "huh? i don't understand that command."
+                     to reply-message
            end-evaluate
            .
 
        send-para.
            call "zmq_send" using value zmq-socket
-                                 reference request
-                                 value function length(request)
+                                 reference reply-message
+                                 value function length(reply-message)
                                  value zmq-send-flags
                            giving zmq-ok
-           if zmq-ok = -1 then perform zmq-error-para end-if
+           if zmq-ok = -1
+               move "send-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
            .
 
        zmq-error-para.
            call "zmq_errno" giving zmq-errno
            call "zmq_strerror" using value zmq-errno
                                giving zmq-strerror
-           call "puts" using value zmq-strerror
+           set address of error-text-view to zmq-strerror
+
+           move 0 to error-text-length
+           inspect error-text-view tallying error-text-length
+               for characters before initial x"00"
+           if error-text-length > 100
+               move 100 to error-text-length
+           end-if
+
+           move function current-date to error-log-timestamp
+           move "cobmud-server" to error-log-program-id
+           move error-source-paragraph to error-log-paragraph
+           move zmq-errno to error-log-errno
+           move spaces to error-log-strerror
+           if error-text-length > 0
+               move error-text-view(1:error-text-length)
+                   to error-log-strerror(1:error-text-length)
+           end-if
+           write error-log-record
+
+           close error-log-file
            goback giving 1
            .
