@@ -0,0 +1,72 @@
+       identification division.
+       program-id. cobmud-command-login.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+
+       01 login-time-seed               binary-long.
+       01 token-generated.
+           05 token-value-1             pic 9(09).
+           05 token-value-2             pic 9(09).
+       01 token-value redefines token-generated
+                                         pic X(18).
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+           open i-o player-file
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   move "huh? no such player." to reply-message
+               not invalid key
+                   perform check-password-para
+           end-read
+           close player-file
+           exit program
+           .
+
+       check-password-para.
+           if player-password = spaces
+               move "login denied: account requires admin reset."
+                 to reply-message
+           else
+               if player-password = login-password of request
+                   perform generate-token-para
+                   set player-logged-in to true
+                   move token-value to player-session-token
+                   rewrite player-record
+                   move spaces to reply-message
+                   string "login accepted. welcome back. token="
+                              delimited by size
+                          player-session-token delimited by size
+                          into reply-message
+                   end-string
+               else
+                   move "login denied: bad password." to reply-message
+               end-if
+           end-if
+           .
+
+       generate-token-para.
+           accept login-time-seed from time
+           compute token-value-1 =
+               function random(login-time-seed) * 999999999
+           compute token-value-2 =
+               function random * 999999999
+           .
