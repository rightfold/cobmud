@@ -0,0 +1,103 @@
+       identification division.
+       program-id. cobmud-command-tell.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "error-log-select.cpy".
+
+       data division.
+       file section.
+           copy "error-log-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+           copy "zmq-pub.cpy".
+
+       01 error-log-file-status         pic X(02).
+       01 error-source-paragraph        pic X(30).
+       01 broadcast-message             pic X(280).
+       01 zmq-send-flags                binary-long value 0.
+       01 zmq-errno                     binary-long.
+       01 zmq-strerror                  pointer.
+       01 zmq-ok                        binary-long.
+       01 error-text-view               pic X(100) based.
+       01 error-text-length             binary-long.
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+           move spaces to broadcast-message
+           string arguments of request delimited by space
+                  " " delimited by size
+                  function trim(player-id of request) delimited by size
+                  " tells you: " delimited by size
+                  function trim(chat-text of request) delimited by size
+                  into broadcast-message
+           end-string
+           perform publish-para
+
+           if zmq-ok = -1
+               move "your message could not be delivered."
+                 to reply-message
+           else
+               string "you tell " delimited by size
+                      function trim(arguments of request)
+                          delimited by size
+                      ": " delimited by size
+                      function trim(chat-text of request)
+                          delimited by size
+                      into reply-message
+               end-string
+           end-if
+           exit program
+           .
+
+       publish-para.
+           call "zmq_send"
+               using value zmq-pub-socket
+                     reference broadcast-message
+                     value function length(broadcast-message)
+                     value zmq-send-flags
+               giving zmq-ok
+           if zmq-ok = -1
+               move "publish-para" to error-source-paragraph
+               perform zmq-error-para
+           end-if
+           .
+
+       zmq-error-para.
+           call "zmq_errno" giving zmq-errno
+           call "zmq_strerror" using value zmq-errno
+                               giving zmq-strerror
+           set address of error-text-view to zmq-strerror
+
+           move 0 to error-text-length
+           inspect error-text-view tallying error-text-length
+               for characters before initial x"00"
+           if error-text-length > 100
+               move 100 to error-text-length
+           end-if
+
+           open extend error-log-file
+           if error-log-file-status = "35"
+               open output error-log-file
+           end-if
+
+           move function current-date to error-log-timestamp
+           move "cobmud-command-tell" to error-log-program-id
+           move error-source-paragraph to error-log-paragraph
+           move zmq-errno to error-log-errno
+           move spaces to error-log-strerror
+           if error-text-length > 0
+               move error-text-view(1:error-text-length)
+                   to error-log-strerror(1:error-text-length)
+           end-if
+           write error-log-record
+           close error-log-file
+           .
