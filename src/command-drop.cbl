@@ -0,0 +1,73 @@
+       identification division.
+       program-id. cobmud-command-drop.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+           copy "item-select.cpy".
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+           copy "item-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+       01 item-file-status              pic X(02).
+
+       01 player-room-as-text           pic X(15).
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+
+           open input player-file
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   move "huh? you don't seem to exist." to reply-message
+               not invalid key
+                   move player-room to player-room-as-text
+           end-read
+           close player-file
+
+           if reply-message = spaces
+               perform drop-item-para
+           end-if
+           exit program
+           .
+
+       drop-item-para.
+           open i-o item-file
+           move arguments of request to item-id
+           read item-file
+               invalid key
+                   move "you aren't carrying that." to reply-message
+               not invalid key
+                   perform check-item-holder-para
+           end-read
+           close item-file
+           .
+
+       check-item-holder-para.
+           if item-with-player
+              and item-location-id = player-id of request
+               set item-in-room to true
+               move player-room-as-text to item-location-id
+               rewrite item-record
+               string "you drop " delimited by size
+                      function trim(item-description) delimited by size
+                      "." delimited by size
+                      into reply-message
+               end-string
+           else
+               move "you aren't carrying that." to reply-message
+           end-if
+           .
