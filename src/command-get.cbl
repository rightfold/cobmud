@@ -0,0 +1,72 @@
+       identification division.
+       program-id. cobmud-command-get.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+           copy "item-select.cpy".
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+           copy "item-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+       01 item-file-status              pic X(02).
+
+       01 player-room-as-text           pic X(15).
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+
+           open input player-file
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   move "huh? you don't seem to exist." to reply-message
+               not invalid key
+                   move player-room to player-room-as-text
+           end-read
+           close player-file
+
+           if reply-message = spaces
+               perform get-item-para
+           end-if
+           exit program
+           .
+
+       get-item-para.
+           open i-o item-file
+           move arguments of request to item-id
+           read item-file
+               invalid key
+                   move "you don't see that here." to reply-message
+               not invalid key
+                   perform check-item-location-para
+           end-read
+           close item-file
+           .
+
+       check-item-location-para.
+           if item-in-room and item-location-id = player-room-as-text
+               set item-with-player to true
+               move player-id of request to item-location-id
+               rewrite item-record
+               string "you pick up " delimited by size
+                      function trim(item-description) delimited by size
+                      "." delimited by size
+                      into reply-message
+               end-string
+           else
+               move "you don't see that here." to reply-message
+           end-if
+           .
