@@ -0,0 +1,293 @@
+       identification division.
+       program-id. cobmud-report-usage.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "audit-select.cpy".
+           copy "config-select.cpy".
+
+           select sort-file assign to "USGSORT.TMP".
+
+           select sorted-file assign to "USGSORT"
+                  organization line sequential
+                  file status sorted-file-status.
+
+           select report-file assign to dynamic report-file-path
+                  organization line sequential
+                  file status report-file-status.
+
+       data division.
+       file section.
+           copy "audit-fd.cpy".
+           copy "config-fd.cpy".
+
+       sd  sort-file.
+       01 sort-record.
+           05 sort-timestamp            pic X(21).
+           05 sort-player-id            pic X(15).
+           05 sort-verb                 pic X(10).
+           05 sort-arguments            pic X(50).
+           05 sort-chat-text            pic X(200).
+
+       fd  sorted-file.
+       01 sorted-record.
+           05 sorted-timestamp          pic X(21).
+           05 sorted-player-id          pic X(15).
+           05 sorted-verb                pic X(10).
+           05 sorted-arguments          pic X(50).
+           05 sorted-chat-text          pic X(200).
+
+       fd  report-file.
+       01 report-line                   pic X(80).
+
+       working-storage section.
+           copy "config-paths.cpy".
+
+       01 startup-config-path           pic X(100).
+       01 config-file-status            pic X(02).
+       01 config-keyword                pic X(20).
+       01 config-value                  pic X(100).
+
+       01 audit-file-status             pic X(02).
+       01 sorted-file-status            pic X(02).
+
+       01 report-file-path              pic X(100) value "USGRPT".
+       01 report-file-status            pic X(02).
+
+       01 grand-total-commands          binary-long value 0.
+       01 grand-total-display           pic ZZZZ9.
+
+       01 verb-table.
+           05 verb-entry occurs 20 times.
+               10 verb-name             pic X(10).
+               10 verb-count            binary-long.
+       01 verb-table-count              binary-long value 0.
+       01 verb-idx                      binary-long.
+       01 matched-verb-idx              binary-long.
+       01 verb-count-display            pic ZZZZ9.
+       01 other-verb-count              binary-long value 0.
+       01 other-verb-count-display      pic ZZZZ9.
+
+       01 current-player-id             pic X(15).
+       01 player-started                pic X(01) value "N".
+           88 player-totals-started     value "Y".
+       01 player-command-count          binary-long value 0.
+       01 player-command-display        pic ZZZ9.
+       01 player-session-start          pic X(21).
+       01 player-last-timestamp         pic X(21).
+
+       procedure division.
+       main-para.
+           perform configure-para
+           perform count-verbs-para
+           perform sort-by-player-para
+
+           open output report-file
+           perform write-header-para
+           perform write-player-section-para
+           perform write-verb-section-para
+           perform write-footer-para
+           close report-file
+
+           stop run
+           .
+
+       configure-para.
+           move spaces to startup-config-path
+           accept startup-config-path from argument-value
+           move "AUDITLOG" to audit-file-path
+           if startup-config-path not = spaces
+               perform load-config-para
+           end-if
+           .
+
+       load-config-para.
+           open input config-file
+           if config-file-status = "00"
+               perform read-config-para until config-file-status = "10"
+               close config-file
+           end-if
+           .
+
+       read-config-para.
+           read config-file
+               at end move "10" to config-file-status
+               not at end perform apply-config-line-para
+           end-read
+           .
+
+       apply-config-line-para.
+           move spaces to config-keyword
+           move spaces to config-value
+           unstring config-line delimited by "="
+               into config-keyword config-value
+           end-unstring
+           evaluate config-keyword
+               when "AUDIT-FILE"
+                   move config-value to audit-file-path
+               when "REPORT-FILE"
+                   move config-value to report-file-path
+               when other
+                   continue
+           end-evaluate
+           .
+
+       count-verbs-para.
+           open input audit-file
+           perform count-one-record-para
+               until audit-file-status = "10"
+           close audit-file
+           .
+
+       count-one-record-para.
+           read audit-file next record
+               at end
+                   move "10" to audit-file-status
+               not at end
+                   add 1 to grand-total-commands
+                   perform find-verb-para
+           end-read
+           .
+
+       find-verb-para.
+           move 0 to matched-verb-idx
+           perform varying verb-idx from 1 by 1
+                     until verb-idx > verb-table-count
+               if verb-name(verb-idx) = audit-verb
+                   move verb-idx to matched-verb-idx
+               end-if
+           end-perform
+
+           if matched-verb-idx = 0
+               if verb-table-count < 20
+                   add 1 to verb-table-count
+                   move audit-verb to verb-name(verb-table-count)
+                   move 1 to verb-count(verb-table-count)
+               else
+                   add 1 to other-verb-count
+               end-if
+           else
+               add 1 to verb-count(matched-verb-idx)
+           end-if
+           .
+
+       sort-by-player-para.
+           sort sort-file
+               on ascending key sort-player-id
+               on ascending key sort-timestamp
+               using audit-file
+               giving sorted-file
+           .
+
+       write-header-para.
+           move "cobmud usage report" to report-line
+           write report-line
+           move function current-date to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+           move "commands by player" to report-line
+           write report-line
+           .
+
+       write-player-section-para.
+           open input sorted-file
+           move "N" to player-started
+           perform process-sorted-record-para
+               until sorted-file-status = "10"
+           if player-totals-started
+               perform emit-player-line-para
+           end-if
+           close sorted-file
+           .
+
+       process-sorted-record-para.
+           read sorted-file next record
+               at end
+                   move "10" to sorted-file-status
+               not at end
+                   perform handle-sorted-record-para
+           end-read
+           .
+
+       handle-sorted-record-para.
+           if player-totals-started
+              and sorted-player-id not = current-player-id
+               perform emit-player-line-para
+               perform start-new-player-para
+           end-if
+           if not player-totals-started
+               perform start-new-player-para
+           end-if
+
+           add 1 to player-command-count
+           move sorted-timestamp to player-last-timestamp
+           if sorted-verb = "login"
+              and player-session-start = spaces
+               move sorted-timestamp to player-session-start
+           end-if
+           .
+
+       start-new-player-para.
+           move sorted-player-id to current-player-id
+           move 0 to player-command-count
+           move spaces to player-session-start
+           move spaces to player-last-timestamp
+           set player-totals-started to true
+           .
+
+       emit-player-line-para.
+           move player-command-count to player-command-display
+           move spaces to report-line
+           string function trim(current-player-id) delimited by size
+                  "  commands: " delimited by size
+                  player-command-display delimited by size
+                  "  start: " delimited by size
+                  player-session-start delimited by size
+                  "  last seen: " delimited by size
+                  player-last-timestamp delimited by size
+                  into report-line
+           end-string
+           write report-line
+           .
+
+       write-verb-section-para.
+           move spaces to report-line
+           write report-line
+           move "commands by verb" to report-line
+           write report-line
+           perform varying verb-idx from 1 by 1
+                     until verb-idx > verb-table-count
+               move verb-count(verb-idx) to verb-count-display
+               move spaces to report-line
+               string function trim(verb-name(verb-idx))
+                         delimited by size
+                      "  count: " delimited by size
+                      verb-count-display delimited by size
+                      into report-line
+               end-string
+               write report-line
+           end-perform
+           if other-verb-count > 0
+               move other-verb-count to other-verb-count-display
+               move spaces to report-line
+               string "OTHER     " delimited by size
+                      "  count: " delimited by size
+                      other-verb-count-display delimited by size
+                      into report-line
+               end-string
+               write report-line
+           end-if
+           .
+
+       write-footer-para.
+           move spaces to report-line
+           write report-line
+           move grand-total-commands to grand-total-display
+           string "total commands logged: " delimited by size
+                  grand-total-display delimited by size
+                  into report-line
+           end-string
+           write report-line
+           .
