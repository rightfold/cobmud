@@ -1,11 +1,180 @@
        identification division.
        program-id. cobmud-command-look.
 
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+           copy "room-select.cpy".
+           copy "item-select.cpy".
+
        data division.
+       file section.
+           copy "player-fd.cpy".
+           copy "room-fd.cpy".
+           copy "item-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+       01 room-file-status              pic X(02).
+       01 item-file-status              pic X(02).
+
+       01 exit-list                     pic X(40).
+       01 occupant-list                 pic X(160).
+       01 exit-idx                      binary-long.
+       01 room-number-as-text           pic X(15).
+
        linkage section.
-       01 player-id                     pic X(15).
+           copy "request.cpy".
+       copy "reply.cpy".
 
-       procedure division using reference player-id.
-           display player-id
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+           perform open-files-para
+           perform find-player-para
+           perform close-files-para
            exit program
            .
+
+       open-files-para.
+           open input player-file
+           open input room-file
+           open input item-file
+           .
+
+       find-player-para.
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   move "huh? you don't seem to exist." to reply-message
+               not invalid key
+                   perform find-room-para
+           end-read
+           .
+
+       find-room-para.
+           move player-room to room-number
+           read room-file
+               invalid key
+                   move "you are nowhere. the room is missing."
+                     to reply-message
+               not invalid key
+                   perform build-exit-list-para
+                   perform build-occupant-list-para
+                   perform build-item-list-para
+                   perform build-reply-para
+           end-read
+           .
+
+       build-exit-list-para.
+           move spaces to exit-list
+           perform varying exit-idx from 1 by 1
+                     until exit-idx > 4
+               if room-exit-direction(exit-idx) not = spaces
+                   string function trim(exit-list) delimited by size
+                          " " delimited by size
+                          room-exit-direction(exit-idx)
+                              delimited by space
+                          into exit-list
+                   end-string
+               end-if
+           end-perform
+           if exit-list = spaces
+               move "none" to exit-list
+           end-if
+           .
+
+       build-occupant-list-para.
+           move spaces to occupant-list
+           move low-values to player-id of player-record
+           start player-file
+               key is not less than player-id of player-record
+               invalid key
+                   move "10" to player-file-status
+               not invalid key
+                   move "00" to player-file-status
+           end-start
+
+           perform scan-occupants-para until player-file-status = "10"
+           .
+
+       scan-occupants-para.
+           read player-file next record
+               at end move "10" to player-file-status
+               not at end
+                   if player-room = room-number
+                      and player-id of player-record
+                          not = player-id of request
+                       string function trim(occupant-list)
+                                 delimited by size
+                              " " delimited by size
+                              player-id of player-record
+                                  delimited by space
+                              into occupant-list
+                       end-string
+                   end-if
+           end-read
+           .
+
+       build-item-list-para.
+           move room-number to room-number-as-text
+           move low-values to item-id
+           start item-file key is not less than item-id
+               invalid key
+                   move "10" to item-file-status
+               not invalid key
+                   move "00" to item-file-status
+           end-start
+
+           perform scan-items-para until item-file-status = "10"
+           .
+
+       scan-items-para.
+           read item-file next record
+               at end move "10" to item-file-status
+               not at end
+                   if item-in-room
+                      and item-location-id = room-number-as-text
+                       string function trim(occupant-list)
+                                 delimited by size
+                              " " delimited by size
+                              function trim(item-description)
+                                 delimited by size
+                              into occupant-list
+                       end-string
+                   end-if
+           end-read
+           .
+
+       build-reply-para.
+           string "room " delimited by size
+                  room-number delimited by size
+                  ": " delimited by size
+                  function trim(room-description) delimited by size
+                  " exits: " delimited by size
+                  function trim(exit-list) delimited by size
+                  " also here: " delimited by size
+                  function trim(occupant-list) delimited by size
+                  into reply-message
+           end-string
+           if occupant-list = spaces
+               move spaces to reply-message
+               string "room " delimited by size
+                      room-number delimited by size
+                      ": " delimited by size
+                      function trim(room-description) delimited by size
+                      " exits: " delimited by size
+                      function trim(exit-list) delimited by size
+                      into reply-message
+               end-string
+           end-if
+           .
+
+       close-files-para.
+           close player-file
+           close room-file
+           close item-file
+           .
