@@ -0,0 +1,38 @@
+       identification division.
+       program-id. cobmud-command-logout.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+           open i-o player-file
+           move player-id of request to player-id of player-record
+           read player-file
+               invalid key
+                   move "huh? you don't seem to exist." to reply-message
+               not invalid key
+                   set player-logged-out to true
+                   move spaces to player-session-token
+                   rewrite player-record
+                   move "you have logged out." to reply-message
+           end-read
+           close player-file
+           exit program
+           .
