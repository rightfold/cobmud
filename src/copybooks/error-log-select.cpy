@@ -0,0 +1,3 @@
+           select error-log-file assign to dynamic error-log-file-path
+                  organization line sequential
+                  file status error-log-file-status.
