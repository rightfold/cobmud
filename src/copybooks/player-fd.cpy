@@ -0,0 +1,9 @@
+       fd  player-file.
+       01 player-record.
+           05 player-id                 pic X(15).
+           05 player-password           pic X(15).
+           05 player-room               pic 9(05).
+           05 player-status             pic X(01).
+               88 player-logged-in      value "L".
+               88 player-logged-out     value "O".
+           05 player-session-token      pic X(18).
