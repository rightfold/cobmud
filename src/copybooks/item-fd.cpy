@@ -0,0 +1,9 @@
+       fd  item-file.
+       01 item-record.
+           05 item-id                   pic X(10).
+           05 item-description          pic X(50).
+           05 item-weight               pic 9(03).
+           05 item-location-type        pic X(01).
+               88 item-in-room          value "R".
+               88 item-with-player      value "P".
+           05 item-location-id          pic X(15).
