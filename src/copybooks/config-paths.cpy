@@ -0,0 +1,9 @@
+       01 bind-address                  pic X(256) external.
+       01 pub-bind-address              pic X(256) external.
+
+       01 player-file-path              pic X(100) external.
+       01 room-file-path                pic X(100) external.
+       01 item-file-path                pic X(100) external.
+       01 audit-file-path               pic X(100) external.
+       01 restart-file-path             pic X(100) external.
+       01 error-log-file-path           pic X(100) external.
