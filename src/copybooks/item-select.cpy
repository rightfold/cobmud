@@ -0,0 +1,5 @@
+           select item-file assign to dynamic item-file-path
+                  organization indexed
+                  access mode dynamic
+                  record key item-id
+                  file status item-file-status.
