@@ -0,0 +1,3 @@
+           select config-file assign to dynamic startup-config-path
+               organization line sequential
+               file status config-file-status.
