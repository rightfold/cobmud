@@ -0,0 +1,4 @@
+       fd  restart-file.
+       01 restart-record.
+           05 restart-player-id         pic X(15).
+           05 restart-room              pic 9(05).
