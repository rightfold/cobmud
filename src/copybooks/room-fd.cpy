@@ -0,0 +1,8 @@
+       fd  room-file.
+       01 room-record.
+           05 room-number               pic 9(05).
+           05 room-description          pic X(200).
+           05 room-exit-table.
+               10 room-exit occurs 4 times.
+                   15 room-exit-direction      pic X(05).
+                   15 room-exit-room           pic 9(05).
