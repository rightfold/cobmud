@@ -0,0 +1 @@
+       01 reply-message                 pic X(460).
