@@ -0,0 +1,5 @@
+           select player-file assign to dynamic player-file-path
+                  organization indexed
+                  access mode dynamic
+                  record key player-id
+                  file status player-file-status.
