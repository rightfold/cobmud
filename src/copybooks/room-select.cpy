@@ -0,0 +1,5 @@
+           select room-file assign to dynamic room-file-path
+                  organization indexed
+                  access mode dynamic
+                  record key room-number
+                  file status room-file-status.
