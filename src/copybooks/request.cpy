@@ -0,0 +1,7 @@
+       01 request.
+           02 player-id                 pic X(15).
+           02 session-token             pic X(18).
+           02 verb                      pic X(10).
+           02 arguments                 pic X(50).
+           02 chat-text                 pic X(200).
+           02 login-password            pic X(15).
