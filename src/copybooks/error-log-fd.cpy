@@ -0,0 +1,7 @@
+       fd  error-log-file.
+       01 error-log-record.
+           05 error-log-timestamp       pic X(21).
+           05 error-log-program-id      pic X(30).
+           05 error-log-paragraph       pic X(30).
+           05 error-log-errno           pic Z(8)9.
+           05 error-log-strerror        pic X(100).
