@@ -0,0 +1,3 @@
+           select restart-file assign to dynamic restart-file-path
+                  organization line sequential
+                  file status restart-file-status.
