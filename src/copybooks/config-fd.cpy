@@ -0,0 +1,2 @@
+       fd  config-file.
+       01 config-line                   pic X(120).
