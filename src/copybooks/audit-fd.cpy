@@ -0,0 +1,7 @@
+       fd  audit-file.
+       01 audit-record.
+           05 audit-timestamp           pic X(21).
+           05 audit-player-id           pic X(15).
+           05 audit-verb                pic X(10).
+           05 audit-arguments           pic X(50).
+           05 audit-message             pic X(200).
