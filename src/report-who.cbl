@@ -0,0 +1,128 @@
+       identification division.
+       program-id. cobmud-report-who.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+           copy "config-select.cpy".
+
+           select report-file assign to dynamic report-file-path
+                  organization line sequential
+                  file status report-file-status.
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+           copy "config-fd.cpy".
+
+       fd  report-file.
+       01 report-line                   pic X(80).
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+
+       01 startup-config-path           pic X(100).
+       01 config-file-status            pic X(02).
+       01 config-keyword                pic X(20).
+       01 config-value                  pic X(100).
+
+       01 report-file-path              pic X(100) value "WHORPT".
+       01 report-file-status            pic X(02).
+
+       01 connected-count               binary-long value 0.
+       01 connected-count-display       pic ZZZ9.
+
+       procedure division.
+       main-para.
+           perform configure-para
+           open input player-file
+           open output report-file
+
+           move "connected players report" to report-line
+           write report-line
+           move function current-date to report-line
+           write report-line
+           move spaces to report-line
+           write report-line
+
+           move low-values to player-id
+           start player-file key is not less than player-id
+               invalid key
+                   move "10" to player-file-status
+               not invalid key
+                   move "00" to player-file-status
+           end-start
+
+           perform scan-players-para until player-file-status = "10"
+
+           move spaces to report-line
+           write report-line
+           move connected-count to connected-count-display
+           string "total connected: " delimited by size
+                  connected-count-display delimited by size
+                  into report-line
+           end-string
+           write report-line
+
+           close player-file
+           close report-file
+           stop run
+           .
+
+       configure-para.
+           move spaces to startup-config-path
+           accept startup-config-path from argument-value
+           move "PLAYERFL" to player-file-path
+           if startup-config-path not = spaces
+               perform load-config-para
+           end-if
+           .
+
+       load-config-para.
+           open input config-file
+           if config-file-status = "00"
+               perform read-config-para until config-file-status = "10"
+               close config-file
+           end-if
+           .
+
+       read-config-para.
+           read config-file
+               at end move "10" to config-file-status
+               not at end perform apply-config-line-para
+           end-read
+           .
+
+       apply-config-line-para.
+           move spaces to config-keyword
+           move spaces to config-value
+           unstring config-line delimited by "="
+               into config-keyword config-value
+           end-unstring
+           evaluate config-keyword
+               when "PLAYER-FILE"
+                   move config-value to player-file-path
+               when "REPORT-FILE"
+                   move config-value to report-file-path
+               when other
+                   continue
+           end-evaluate
+           .
+
+       scan-players-para.
+           read player-file next record
+               at end move "10" to player-file-status
+               not at end
+                   if player-logged-in
+                       add 1 to connected-count
+                       string player-id delimited by space
+                              "  room " delimited by size
+                              player-room delimited by size
+                              into report-line
+                       end-string
+                       write report-line
+                   end-if
+           end-read
+           .
