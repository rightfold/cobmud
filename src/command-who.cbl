@@ -0,0 +1,74 @@
+       identification division.
+       program-id. cobmud-command-who.
+
+       environment division.
+       input-output section.
+       file-control.
+           copy "player-select.cpy".
+
+       data division.
+       file section.
+           copy "player-fd.cpy".
+
+       working-storage section.
+           copy "config-paths.cpy".
+       01 player-file-status            pic X(02).
+
+       01 who-list                      pic X(180).
+       01 who-count                     binary-long value 0.
+
+       linkage section.
+           copy "request.cpy".
+       copy "reply.cpy".
+
+       procedure division using reference request
+                                 reference reply-message.
+       main-para.
+           move spaces to reply-message
+           move spaces to who-list
+           move 0 to who-count
+
+           open input player-file
+           move low-values to player-id of player-record
+           start player-file
+               key is not less than player-id of player-record
+               invalid key
+                   move "10" to player-file-status
+               not invalid key
+                   move "00" to player-file-status
+           end-start
+
+           perform scan-players-para until player-file-status = "10"
+           close player-file
+
+           perform build-reply-para
+           exit program
+           .
+
+       scan-players-para.
+           read player-file next record
+               at end move "10" to player-file-status
+               not at end
+                   if player-logged-in
+                       add 1 to who-count
+                       string function trim(who-list) delimited by size
+                              " " delimited by size
+                              player-id of player-record
+                                  delimited by space
+                              into who-list
+                       end-string
+                   end-if
+           end-read
+           .
+
+       build-reply-para.
+           if who-count = 0
+               move "no players are currently logged in."
+                 to reply-message
+           else
+               string "players online: " delimited by size
+                      function trim(who-list) delimited by size
+                      into reply-message
+               end-string
+           end-if
+           .
